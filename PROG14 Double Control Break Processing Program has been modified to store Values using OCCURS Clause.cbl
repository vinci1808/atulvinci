@@ -1,277 +1,1070 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. PROG14.
- ENVIRONMENT DIVISION.
- INPUT-OUTPUT SECTION.
- FILE-CONTROL.
-     SELECT EMP-FILE-IN   ASSIGN TO 'EMPFILE.DAT'.
-     SELECT WORK-FILE     ASSIGN TO 'WORKFILE.DAT'.
-     SELECT EMPLOYEE-FILE ASSIGN TO 'TEMPFILE.DAT'
-        ORGANIZATION IS SEQUENTIAL
-        ACCESS MODE  IS SEQUENTIAL
-        FILE STATUS  IS WS-EMP-STAT.
-     SELECT REPORT-FILE ASSIGN TO 'REPFILE.REP'
-        ORGANIZATION IS SEQUENTIAL
-        ACCESS MODE  IS SEQUENTIAL
-        FILE STATUS  IS WS-REP-STAT.
- DATA DIVISION.
- FILE SECTION.
- FD  EMP-FILE-IN
-     RECORD CONTAINS 50 CHARACTERS
-     RECORDING MODE IS F.
- 01  EMP-RECORD          PIC X(50).
- SD  WORK-FILE.
- 01  WORK-RECORD.
-     03  FILLER          PIC X(20).
-     03  W-EMP-LOC       PIC X(03).
-     03  FILLER          PIC X(08).
-     03  W-EMP-TECH      PIC X(05).
-     03  FILLER          PIC X(14).
- FD  EMPLOYEE-FILE
-     RECORD CONTAINS 50 CHARACTERS
-     RECORDING MODE IS F.
- 01  EMPLOYEE-RECORD.              
-     03  EMP-ID       PIC X(05).   
-     03  EMP-NAME     PIC X(15).   
-     03  EMP-LOC      PIC X(03).   
-     03  EMP-DOB      PIC X(08).   
-     03  EMP-TECH     PIC X(05).   
-     03  EMP-EARN     PIC 9(05)V99.
-     03  EMP-DEDN     PIC 9(05)V99.     
- FD  REPORT-FILE
-     RECORD CONTAINS 80 CHARACTERS
-     RECORDING MODE IS F.
- 01  REPORT-RECORD PIC X(80).
- WORKING-STORAGE SECTION.
- 01  HEADING-LINE1.
-     03  FILLER           PIC X(06) VALUE 'DATE:'.
-     03  P-DATE           PIC X(10) VALUE SPACES.
-     03  FILLER           PIC X(50) VALUE SPACES.
-     03  FILLER           PIC X(06) VALUE 'TIME:'.
-     03  P-TIME.
-         05  WS-TIME-HH   PIC 9(02) VALUE ZERO.
-         05  FILLER       PIC X(01) VALUE ':'.
-         05  WS-TIME-MM   PIC 9(02) VALUE ZERO.
-         05  FILLER       PIC X(01) VALUE ':'.
-         05  WS-TIME-SS   PIC 9(02) VALUE ZERO.
- 01  HEADING-LINE2.
-     03  FILLER           PIC X(20)
-                          VALUE 'LISTING OF EMPLOYEES'.
-     03  FILLER           PIC X(46) VALUE SPACES.
-     03  FILLER           PIC X(06) VALUE 'PAGE:'.
-     03  P-PAGE           PIC Z9    VALUE ZERO.
- 01  HEADING-LINE3.
-     03  FILLER           PIC X(05) VALUE 'LOC:'.
-     03  P-LOC            PIC X(05) VALUE SPACES.
-     03  FILLER           PIC X(06) VALUE 'TECH:'.
-     03  P-TECH           PIC X(05) VALUE SPACES.
- 01  HEADING-LINE4.
-     03  FILLER           PIC X(06) VALUE 'ID'.
-     03  FILLER           PIC X(16) VALUE 'NAME'.
-     03  FILLER           PIC X(04) VALUE SPACES.
-     03  FILLER           PIC X(11) VALUE 'BIRTH DATE'.
-     03  FILLER           PIC X(06) VALUE SPACES.
-     03  FILLER           PIC X(11) VALUE '  EARNINGS '.
-     03  FILLER           PIC X(11) VALUE 'DEDUCTIONS '.
-     03  FILLER           PIC X(10) VALUE ' TOTAL SAL'.
- 01  DETAIL-LINE.
-     03  P-DESCRIPTION.
-         05  P-ID         PIC X(05) VALUE SPACES.
-         05  FILLER       PIC X(01) VALUE SPACES.
-         05  P-NAME       PIC X(15) VALUE SPACES.
-         05  FILLER       PIC X(01) VALUE SPACES.
-     03  FILLER           PIC X(03) VALUE SPACES.
-     03  FILLER           PIC X(01) VALUE SPACES.
-     03  P-DOB            PIC X(10) VALUE SPACES.
-     03  FILLER  REDEFINES  P-DOB.
-         05  P-EMP        PIC ZZ9.   
-         05  FILLER       PIC X(07).
-     03  FILLER           PIC X(01) VALUE SPACES.
-     03  FILLER           PIC X(05) VALUE SPACES.
-     03  FILLER           PIC X(01) VALUE SPACES.
-     03  P-EARN           PIC ZZZ,ZZ9.99 VALUE ZERO.
-     03  FILLER           PIC X(01) VALUE SPACES.
-     03  P-DEDN           PIC ZZZ,ZZ9.99 VALUE ZERO.
-     03  FILLER           PIC X(01) VALUE SPACES.
-     03  P-SAL            PIC ZZZ,ZZ9.99 VALUE ZERO.
- 01  WS-DATE-TIME-FIELDS.                      
-     03  WS-DATE          PIC 9(08) VALUE ZERO.
-     03  WS-TIME                    VALUE ZERO.
-         05  WS-TIME-HH   PIC 9(02).           
-         05  WS-TIME-MM   PIC 9(02).           
-         05  WS-TIME-SS   PIC 9(02).           
-         05  WS-TIME-FS   PIC 9(02).                
- 01  WS-VARIABLES.
-     03  PAGE-COUNT       PIC 9(02) VALUE ZERO.
-     03  LINE-COUNT       PIC 9(01) VALUE 4.
-     03  WS-SAL           PIC 9(06)V99 VALUE ZERO.
-     03  WS-TOT-EMP       PIC 9(06)V99 VALUE ZERO.
-     03  WS-FILE-FLAG     PIC X(01) VALUE 'N'.
-         88  END-OF-FILE            VALUE 'Y'.
-     03  WS-EMP-STAT      PIC X(02) VALUE SPACES.
-     03  WS-REP-STAT      PIC X(02) VALUE SPACES.
-     03  TEMP-LOC         PIC X(03) VALUE SPACES.
-     03  TEMP-TECH        PIC X(05) VALUE SPACES.
- 01  WS-COUNTERS                    VALUE ZERO.
-     03  TOTAL-CTRS           OCCURS 3 TIMES.
-         05  TOTAL-EMP     PIC 9(02).
-         05  TOTAL-EARN    PIC 9(06)V99.
-         05  TOTAL-DEDN    PIC 9(06)V99.
-*     03  TECH-CTRS                  VALUE ZERO.
-*         05  TECH-EMP     PIC 9(02).
-*         05  TECH-EARN    PIC 9(06)V99.
-*         05  TECH-DEDN    PIC 9(06)V99.
-*     03  LOC-CTRS                   VALUE ZERO.
-*         05  LOC-EMP      PIC 9(02).
-*         05  LOC-EARN     PIC 9(06)V99.
-*         05  LOC-DEDN     PIC 9(06)V99.
-*     03  COMP-CTRS                  VALUE ZERO.
-*         05  COMP-EMP     PIC 9(02).
-*         05  COMP-EARN    PIC 9(06)V99.
-*         05  COMP-DEDN    PIC 9(06)V99.
- PROCEDURE DIVISION.
- 0000-MAIN-PARA.
-     PERFORM 1000-INIT-PARA.
-     PERFORM 2000-PROCESS-PARA  UNTIL  END-OF-FILE
-     PERFORM 9000-END-PARA
-     STOP RUN.
- 1000-INIT-PARA.
-     PERFORM 1111-SORT-PARA
-     OPEN INPUT EMPLOYEE-FILE
-     DISPLAY 'EMP OPEN FS ', WS-EMP-STAT
-     OPEN OUTPUT REPORT-FILE.
-     DISPLAY 'REP OPEN FS ', WS-REP-STAT
-     PERFORM 1200-DATE-TIME-PARA.
-     PERFORM 1500-READ-PARA.
-     MOVE EMP-LOC  TO TEMP-LOC, P-LOC.
-     MOVE EMP-TECH TO TEMP-TECH, P-TECH.
- 1111-SORT-PARA.
-     SORT WORK-FILE
-        ON ASCENDING KEY W-EMP-LOC
-           ASCENDING KEY W-EMP-TECH
-           USING EMP-FILE-IN
-           GIVING EMPLOYEE-FILE.
- 1200-DATE-TIME-PARA.                     
-     ACCEPT WS-DATE FROM DATE   
-     ACCEPT WS-TIME FROM TIME             
-     MOVE    20        TO P-DATE(7:2)
-     MOVE WS-DATE(3:2) TO P-DATE(9:2)     
-     MOVE WS-DATE(5:2) TO P-DATE(4:2)     
-     MOVE WS-DATE(7:2) TO P-DATE(1:2)     
-     MOVE '/'  TO P-DATE(3:1) P-DATE(6:1).
-     MOVE CORRESPONDING WS-TIME TO P-TIME.
- 1500-READ-PARA.
-     READ EMPLOYEE-FILE
-        AT END
-           MOVE 'Y' TO WS-FILE-FLAG
-     END-READ.
-*     DISPLAY 'EMP READ FS ', WS-EMP-STAT.
- 2000-PROCESS-PARA.
-     IF EMP-LOC = TEMP-LOC
-        IF EMP-TECH = TEMP-TECH
-           NEXT SENTENCE
-        ELSE
-           PERFORM 4000-TECH-CHANGE-PARA
-        END-IF
-     ELSE
-        PERFORM 4000-TECH-CHANGE-PARA
-        PERFORM 5000-LOC-CHANGE-PARA
-     END-IF.
-     PERFORM 3000-PRINT-PARA
-     IF LINE-COUNT > 3
-        PERFORM 2500-HEADING-PARA
-     END-IF
-     WRITE REPORT-RECORD FROM DETAIL-LINE
-*     DISPLAY 'REP WRITE FS ', WS-REP-STAT.
-     ADD 1 TO LINE-COUNT
-     PERFORM 1500-READ-PARA.
- 2500-HEADING-PARA.
-     ADD 1 TO PAGE-COUNT
-     MOVE PAGE-COUNT TO P-PAGE
-     WRITE REPORT-RECORD FROM HEADING-LINE1 AFTER PAGE.
-     WRITE REPORT-RECORD FROM HEADING-LINE2.
-     IF NOT END-OF-FILE
-        WRITE REPORT-RECORD FROM HEADING-LINE3 
-        WRITE REPORT-RECORD FROM HEADING-LINE4 AFTER 2
-     END-IF.
-     MOVE ZERO TO LINE-COUNT.
- 3000-PRINT-PARA.
-     MOVE EMP-ID  TO P-ID.
-     MOVE EMP-NAME TO P-NAME.
-     MOVE EMP-EARN TO P-EARN.
-     MOVE EMP-DEDN TO P-DEDN.
-     MOVE EMP-DOB(1:4) TO P-DOB(7:4)
-     MOVE EMP-DOB(5:2) TO P-DOB(4:2)
-     MOVE EMP-DOB(7:2) TO P-DOB(1:2)
-     MOVE '/'  TO P-DOB(3:1) P-DOB(6:1).
-     COMPUTE WS-SAL = EMP-EARN - EMP-DEDN
-     MOVE WS-SAL  TO P-SAL.
-     ADD   1      TO TOTAL-EMP(1)
-     ADD EMP-EARN TO TOTAL-EARN(1)
-     ADD EMP-DEDN TO TOTAL-DEDN(1).
-*     ADD   1      TO TECH-EMP
-*     ADD EMP-EARN TO TECH-EARN
-*     ADD EMP-DEDN TO TECH-DEDN.
- 4000-TECH-CHANGE-PARA.    
-     INITIALIZE DETAIL-LINE.
-     MOVE 'TECHNOLOGY TOTALS =>' TO P-DESCRIPTION 
-     MOVE TOTAL-EMP(1)  TO P-EMP
-     MOVE TOTAL-EARN(1) TO P-EARN
-     MOVE TOTAL-DEDN(1) TO P-DEDN
-     COMPUTE WS-SAL = TOTAL-EARN(1) - TOTAL-DEDN(1)
-*     MOVE TECH-EMP   TO P-EMP
-*     MOVE TECH-EARN  TO P-EARN
-*     MOVE TECH-DEDN  TO P-DEDN
-*    COMPUTE WS-SAL = TECH-EARN - TECH-DEDN
-     MOVE WS-SAL     TO P-SAL.
-     WRITE REPORT-RECORD FROM DETAIL-LINE 
-     ADD TOTAL-EMP(1)  TO TOTAL-EMP(2)
-     ADD TOTAL-EARN(1) TO TOTAL-EARN(2)
-     ADD TOTAL-DEDN(1) TO TOTAL-DEDN(2)
-     MOVE ZERO         TO TOTAL-CTRS(1)
-*     ADD TECH-EMP    TO LOC-EMP
-*     ADD TECH-EARN   TO LOC-EARN
-*     ADD TECH-DEDN   TO LOC-DEDN
-*     MOVE ZERO       TO TECH-CTRS
-     MOVE EMP-TECH   TO TEMP-TECH, P-TECH
-     MOVE 6          TO LINE-COUNT.
- 5000-LOC-CHANGE-PARA.    
-     INITIALIZE DETAIL-LINE.
-     MOVE 'LOCATION TOTALS =>' TO P-DESCRIPTION
-     MOVE TOTAL-EMP(2)  TO P-EMP
-     MOVE TOTAL-EARN(2) TO P-EARN
-     MOVE TOTAL-DEDN(2) TO P-DEDN
-     COMPUTE WS-SAL = TOTAL-EARN(2) - TOTAL-DEDN(2)
-*     MOVE LOC-EMP    TO P-EMP
-*     MOVE LOC-EARN   TO P-EARN
-*     MOVE LOC-DEDN   TO P-DEDN
-*     COMPUTE WS-SAL = LOC-EARN - LOC-DEDN
-     MOVE WS-SAL     TO P-SAL.
-     WRITE REPORT-RECORD FROM DETAIL-LINE 
-     ADD TOTAL-EMP(2)  TO TOTAL-EMP(3)
-     ADD TOTAL-EARN(2) TO TOTAL-EARN(3)
-     ADD TOTAL-DEDN(2) TO TOTAL-DEDN(3)
-     MOVE ZERO         TO TOTAL-CTRS(2)
-*     ADD LOC-EMP     TO COMP-EMP
-*     ADD LOC-EARN    TO COMP-EARN
-*     ADD LOC-DEDN    TO COMP-DEDN
-*     MOVE ZERO       TO LOC-CTRS.
-     MOVE EMP-LOC    TO TEMP-LOC, P-LOC.
- 6000-TOTALS-PARA.
-     PERFORM 2500-HEADING-PARA.
-     INITIALIZE DETAIL-LINE.
-     MOVE 'COMPANY TOTALS =>' TO P-DESCRIPTION
-     MOVE TOTAL-EMP(3)  TO P-EMP
-     MOVE TOTAL-EARN(3) TO P-EARN
-     MOVE TOTAL-DEDN(3) TO P-DEDN
-     COMPUTE WS-SAL = TOTAL-EARN(3) - TOTAL-DEDN(3)
-*     MOVE COMP-EMP    TO P-EMP
-*     MOVE COMP-EARN   TO P-EARN
-*     MOVE COMP-DEDN   TO P-DEDN
-*     COMPUTE WS-SAL = COMP-EARN - COMP-DEDN
-     MOVE WS-SAL     TO P-SAL.
-     WRITE REPORT-RECORD FROM DETAIL-LINE AFTER 2 LINES. 
- 9000-END-PARA.
-     PERFORM 4000-TECH-CHANGE-PARA
-     PERFORM 5000-LOC-CHANGE-PARA
-     PERFORM 6000-TOTALS-PARA.
-     CLOSE EMPLOYEE-FILE, REPORT-FILE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG14.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE-IN   ASSIGN TO 'EMPFILE.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS SEQUENTIAL
+              RECORD KEY   IS EMP-IN-ID
+              FILE STATUS  IS WS-EMPIN-STAT.
+           SELECT WORK-FILE     ASSIGN TO 'WORKFILE.DAT'.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'TEMPFILE.DAT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS WS-EMP-STAT.
+           SELECT REPORT-FILE ASSIGN TO 'REPFILE.REP'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS WS-REP-STAT.
+           SELECT EXCEPTION-FILE ASSIGN TO 'EXCFILE.REP'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS WS-EXC-STAT.
+           SELECT CONTROL-FILE ASSIGN TO 'CTLCARD.DAT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS WS-CTL-STAT.
+           SELECT YTD-FILE ASSIGN TO 'YTDFILE.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY   IS YTD-KEY
+              FILE STATUS  IS WS-YTD-STAT.
+           SELECT CSV-FILE ASSIGN TO 'CSVFILE.CSV'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS WS-CSV-STAT.
+           SELECT XTAB-FILE ASSIGN TO 'XTABFILE.REP'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS WS-XTB-STAT.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHKFILE.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY   IS CHK-KEY
+              FILE STATUS  IS WS-CHK-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE-IN
+           RECORD CONTAINS 53 CHARACTERS.
+       01  EMP-RECORD.
+           03  EMP-IN-ID       PIC X(05).
+           03  FILLER          PIC X(48).
+       SD  WORK-FILE.
+       01  WORK-RECORD.
+           03  FILLER          PIC X(20).
+           03  W-EMP-LOC       PIC X(03).
+           03  FILLER          PIC X(08).
+           03  W-EMP-TECH      PIC X(05).
+           03  W-EMP-DEPT      PIC X(03).
+           03  FILLER          PIC X(14).
+       FD  EMPLOYEE-FILE
+           RECORD CONTAINS 53 CHARACTERS
+           RECORDING MODE IS F.
+       01  EMPLOYEE-RECORD.
+           03  EMP-ID       PIC X(05).
+           03  EMP-NAME     PIC X(15).
+           03  EMP-LOC      PIC X(03).
+           03  EMP-DOB      PIC X(08).
+           03  EMP-TECH     PIC X(05).
+           03  EMP-DEPT     PIC X(03).
+           03  EMP-EARN     PIC 9(05)V99.
+           03  EMP-DEDN     PIC 9(05)V99.
+       FD  REPORT-FILE
+           RECORD CONTAINS 120 CHARACTERS
+           RECORDING MODE IS F.
+       01  REPORT-RECORD PIC X(120).
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD PIC X(80).
+       FD  CONTROL-FILE
+           RECORD CONTAINS 08 CHARACTERS
+           RECORDING MODE IS F.
+       01  CONTROL-RECORD.
+           03  CTL-LOC      PIC X(03).
+           03  CTL-TECH     PIC X(05).
+       FD  YTD-FILE
+           RECORD CONTAINS 35 CHARACTERS.
+       01  YTD-RECORD.
+           03  YTD-KEY.
+               05  YTD-KEY-TYPE PIC X(01).
+               05  YTD-KEY-CODE PIC X(05).
+           03  YTD-EMP          PIC 9(07).
+           03  YTD-EARN         PIC 9(09)V99.
+           03  YTD-DEDN         PIC 9(09)V99.
+       FD  CSV-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE IS F.
+       01  CSV-RECORD PIC X(100).
+       FD  XTAB-FILE
+           RECORD CONTAINS 208 CHARACTERS
+           RECORDING MODE IS F.
+       01  XTAB-RECORD PIC X(208).
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 3302 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           03  CHK-KEY          PIC X(10).
+           03  CHK-REC-COUNT    PIC 9(07).
+           03  CHK-LAST-EMP     PIC X(05).
+           03  CHK-PAGE-COUNT   PIC 9(02).
+           03  CHK-LINE-COUNT   PIC 9(01).
+           03  CHK-TEMP-LOC     PIC X(03).
+           03  CHK-TEMP-TECH    PIC X(05).
+           03  CHK-TEMP-DEPT    PIC X(03).
+           03  CHK-EXC-COUNT    PIC 9(05).
+           03  CHK-BREAK-DONE   PIC X(01).
+           03  CHK-END-STEP     PIC 9(01).
+           03  CHK-COUNTERS-GRP.
+               05  CHK-COUNTERS OCCURS 4 TIMES.
+                   07  CHK-TOTAL-EMP     PIC 9(02).
+                   07  CHK-TOTAL-EARN    PIC 9(06)V99.
+                   07  CHK-TOTAL-DEDN    PIC 9(06)V99.
+           03  CHK-XTAB-TABLES-GRP.
+               05  CHK-XTAB-LOC-CNT   PIC 9(02).
+               05  CHK-XTAB-TECH-CNT  PIC 9(02).
+               05  CHK-XTAB-LOC-TAB   OCCURS 10 TIMES PIC X(03).
+               05  CHK-XTAB-TECH-TAB  OCCURS 10 TIMES PIC X(05).
+               05  CHK-XTAB-CELL-TAB  OCCURS 10 TIMES.
+                   07  CHK-XTAB-LOC-CELL OCCURS 10 TIMES.
+                       09  CHK-XTAB-HEADCOUNT PIC 9(04).
+                       09  CHK-XTAB-NET-SAL   PIC S9(07)V99.
+           03  CHK-NEG-TABLE-GRP.
+               05  CHK-NEG-COUNT    PIC 9(03).
+               05  CHK-NEG-ENTRY OCCURS 50 TIMES.
+                   07  CHK-NEG-ID    PIC X(05).
+                   07  CHK-NEG-NAME  PIC X(15).
+                   07  CHK-NEG-LOC   PIC X(03).
+                   07  CHK-NEG-TECH  PIC X(05).
+                   07  CHK-NEG-SAL   PIC S9(06)V99.
+       WORKING-STORAGE SECTION.
+       01  HEADING-LINE1.
+           03  FILLER           PIC X(06) VALUE 'DATE:'.
+           03  P-DATE           PIC X(10) VALUE SPACES.
+           03  FILLER           PIC X(50) VALUE SPACES.
+           03  FILLER           PIC X(06) VALUE 'TIME:'.
+           03  P-TIME.
+               05  WS-TIME-HH   PIC 9(02) VALUE ZERO.
+               05  FILLER       PIC X(01) VALUE ':'.
+               05  WS-TIME-MM   PIC 9(02) VALUE ZERO.
+               05  FILLER       PIC X(01) VALUE ':'.
+               05  WS-TIME-SS   PIC 9(02) VALUE ZERO.
+       01  HEADING-LINE2.
+           03  FILLER           PIC X(20)
+                                VALUE 'LISTING OF EMPLOYEES'.
+           03  FILLER           PIC X(46) VALUE SPACES.
+           03  FILLER           PIC X(06) VALUE 'PAGE:'.
+           03  P-PAGE           PIC Z9    VALUE ZERO.
+       01  HEADING-LINE3.
+           03  FILLER           PIC X(05) VALUE 'LOC:'.
+           03  P-LOC            PIC X(05) VALUE SPACES.
+           03  FILLER           PIC X(06) VALUE 'TECH:'.
+           03  P-TECH           PIC X(05) VALUE SPACES.
+           03  FILLER           PIC X(06) VALUE 'DEPT:'.
+           03  P-DEPT           PIC X(05) VALUE SPACES.
+       01  HEADING-LINE4.
+           03  FILLER           PIC X(06) VALUE 'ID'.
+           03  FILLER           PIC X(16) VALUE 'NAME'.
+           03  FILLER           PIC X(04) VALUE SPACES.
+           03  FILLER           PIC X(11) VALUE 'BIRTH DATE'.
+           03  FILLER           PIC X(06) VALUE SPACES.
+           03  FILLER           PIC X(11) VALUE '  EARNINGS '.
+           03  FILLER           PIC X(11) VALUE 'DEDUCTIONS '.
+           03  FILLER           PIC X(10) VALUE ' TOTAL SAL'.
+           03  FILLER           PIC X(01) VALUE SPACES.
+           03  FILLER           PIC X(10) VALUE ' AVG SALRY'.
+           03  FILLER           PIC X(01) VALUE SPACES.
+           03  FILLER           PIC X(07) VALUE '% HDCT'.
+       01  DETAIL-LINE.
+           03  P-DESCRIPTION.
+               05  P-ID         PIC X(05) VALUE SPACES.
+               05  FILLER       PIC X(01) VALUE SPACES.
+               05  P-NAME       PIC X(15) VALUE SPACES.
+               05  FILLER       PIC X(01) VALUE SPACES.
+           03  FILLER           PIC X(03) VALUE SPACES.
+           03  FILLER           PIC X(01) VALUE SPACES.
+           03  P-DOB            PIC X(10) VALUE SPACES.
+           03  FILLER  REDEFINES  P-DOB.
+               05  P-EMP        PIC ZZ9.   
+               05  FILLER       PIC X(07).
+           03  FILLER           PIC X(01) VALUE SPACES.
+           03  FILLER           PIC X(05) VALUE SPACES.
+           03  FILLER           PIC X(01) VALUE SPACES.
+           03  P-EARN           PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER           PIC X(01) VALUE SPACES.
+           03  P-DEDN           PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER           PIC X(01) VALUE SPACES.
+           03  P-SAL            PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER           PIC X(01) VALUE SPACES.
+           03  P-AVG-SAL        PIC X(10) VALUE SPACES.
+           03  FILLER  REDEFINES  P-AVG-SAL.
+               05  P-AVG-SAL-N  PIC ZZZ,ZZ9.99.
+           03  FILLER           PIC X(01) VALUE SPACES.
+           03  P-PCT            PIC X(07) VALUE SPACES.
+           03  FILLER  REDEFINES  P-PCT.
+               05  P-PCT-N      PIC ZZ9.99.
+               05  FILLER       PIC X(01) VALUE '%'.
+           03  FILLER           PIC X(01) VALUE SPACES.
+           03  P-NEG-FLAG       PIC X(12) VALUE SPACES.
+       01  EXC-HEADING-LINE1.
+           03  FILLER           PIC X(30)
+                                VALUE 'EXCEPTION REPORT - INVALID'.
+           03  FILLER           PIC X(30) VALUE SPACES.
+           03  FILLER           PIC X(06) VALUE 'DATE:'.
+           03  E-DATE           PIC X(10) VALUE SPACES.
+       01  EXC-HEADING-LINE2.
+           03  FILLER           PIC X(07) VALUE 'ID'.
+           03  FILLER           PIC X(17) VALUE 'NAME'.
+           03  FILLER           PIC X(05) VALUE 'LOC'.
+           03  FILLER           PIC X(07) VALUE 'TECH'.
+           03  FILLER           PIC X(30) VALUE 'REASON'.
+       01  EXC-DETAIL-LINE.
+           03  E-ID             PIC X(05) VALUE SPACES.
+           03  FILLER           PIC X(02) VALUE SPACES.
+           03  E-NAME           PIC X(15) VALUE SPACES.
+           03  FILLER           PIC X(02) VALUE SPACES.
+           03  E-LOC            PIC X(03) VALUE SPACES.
+           03  FILLER           PIC X(02) VALUE SPACES.
+           03  E-TECH           PIC X(05) VALUE SPACES.
+           03  FILLER           PIC X(02) VALUE SPACES.
+           03  E-REASON         PIC X(30) VALUE SPACES.
+       01  CSV-HEADING-LINE PIC X(100) VALUE
+           'ID,NAME,LOC,TECH,DEPT,DOB,EARNINGS,DEDUCTIONS,NET SALARY'.
+       01  CSV-DETAIL-LINE.
+           03  C-ID             PIC X(05) VALUE SPACES.
+           03  FILLER           PIC X(01) VALUE ','.
+           03  C-NAME           PIC X(15) VALUE SPACES.
+           03  FILLER           PIC X(01) VALUE ','.
+           03  C-LOC            PIC X(03) VALUE SPACES.
+           03  FILLER           PIC X(01) VALUE ','.
+           03  C-TECH           PIC X(05) VALUE SPACES.
+           03  FILLER           PIC X(01) VALUE ','.
+           03  C-DEPT           PIC X(03) VALUE SPACES.
+           03  FILLER           PIC X(01) VALUE ','.
+           03  C-DOB            PIC X(10) VALUE SPACES.
+           03  FILLER           PIC X(01) VALUE ','.
+           03  C-EARN           PIC ZZZZZ9.99 VALUE ZERO.
+           03  FILLER           PIC X(01) VALUE ','.
+           03  C-DEDN           PIC ZZZZZ9.99 VALUE ZERO.
+           03  FILLER           PIC X(01) VALUE ','.
+           03  C-SAL            PIC -ZZZZ9.99 VALUE ZERO.
+       01  XTAB-TITLE-LINE.
+           03  FILLER           PIC X(45) VALUE
+               'TECHNOLOGY BY LOCATION CROSS-TAB SUMMARY -'.
+           03  FILLER           PIC X(06) VALUE 'DATE:'.
+           03  XT-DATE          PIC X(10) VALUE SPACES.
+       01  XTAB-HEADING-LINE1.
+           03  FILLER           PIC X(08) VALUE 'TECH'.
+           03  XH-CELL OCCURS 10 TIMES.
+               05  FILLER       PIC X(01) VALUE SPACES.
+               05  XH-LOC       PIC X(03) VALUE SPACES.
+               05  FILLER       PIC X(01) VALUE SPACES.
+               05  FILLER       PIC X(04) VALUE 'HDCT'.
+               05  FILLER       PIC X(01) VALUE SPACES.
+               05  FILLER       PIC X(10) VALUE 'NET SALARY'.
+       01  XTAB-DETAIL-LINE.
+           03  XD-TECH          PIC X(08) VALUE SPACES.
+           03  XD-CELL OCCURS 10 TIMES.
+               05  FILLER       PIC X(04) VALUE SPACES.
+               05  XD-HC        PIC ZZZ9.
+               05  FILLER       PIC X(01) VALUE SPACES.
+               05  XD-SAL       PIC -ZZZZZ9.99.
+               05  FILLER       PIC X(01) VALUE SPACES.
+       01  XTAB-TABLES.
+           03  WS-XTAB-LOC-CNT   PIC 9(02) VALUE ZERO.
+           03  WS-XTAB-TECH-CNT  PIC 9(02) VALUE ZERO.
+           03  XTAB-LOC-TAB  OCCURS 10 TIMES PIC X(03).
+           03  XTAB-TECH-TAB OCCURS 10 TIMES PIC X(05).
+           03  XTAB-CELL-TAB OCCURS 10 TIMES.
+               05  XTAB-LOC-CELL OCCURS 10 TIMES.
+                   07  XTAB-HEADCOUNT PIC 9(04) VALUE ZERO.
+                   07  XTAB-NET-SAL   PIC S9(07)V99 VALUE ZERO.
+       01  EXC-TOTAL-LINE.
+           03  FILLER           PIC X(20)
+                                VALUE 'TOTAL EXCEPTIONS =>'.
+           03  E-TOTAL          PIC ZZZZ9   VALUE ZERO.
+       01  NO-MATCH-LINE.
+           03  FILLER           PIC X(38)
+               VALUE 'NO RECORDS MATCHED SELECTION CRITERIA'.
+       01  NEG-HEADING-LINE1.
+           03  FILLER           PIC X(40)
+                                VALUE 'NEGATIVE NET SALARY EXCEPTIONS'.
+       01  NEG-HEADING-LINE2.
+           03  FILLER           PIC X(07) VALUE 'ID'.
+           03  FILLER           PIC X(17) VALUE 'NAME'.
+           03  FILLER           PIC X(05) VALUE 'LOC'.
+           03  FILLER           PIC X(07) VALUE 'TECH'.
+           03  FILLER           PIC X(12) VALUE 'NET SALARY'.
+       01  NEG-DETAIL-LINE.
+           03  N-ID             PIC X(05) VALUE SPACES.
+           03  FILLER           PIC X(02) VALUE SPACES.
+           03  N-NAME           PIC X(15) VALUE SPACES.
+           03  FILLER           PIC X(02) VALUE SPACES.
+           03  N-LOC            PIC X(03) VALUE SPACES.
+           03  FILLER           PIC X(02) VALUE SPACES.
+           03  N-TECH           PIC X(05) VALUE SPACES.
+           03  FILLER           PIC X(02) VALUE SPACES.
+           03  N-SAL            PIC -ZZZ,ZZ9.99 VALUE ZERO.
+       01  WS-NEG-TABLE.
+           03  WS-NEG-COUNT     PIC 9(03) VALUE ZERO.
+           03  WS-NEG-ENTRY OCCURS 50 TIMES.
+               05  WS-NEG-ID    PIC X(05).
+               05  WS-NEG-NAME  PIC X(15).
+               05  WS-NEG-LOC   PIC X(03).
+               05  WS-NEG-TECH  PIC X(05).
+               05  WS-NEG-SAL   PIC S9(06)V99.
+       01  WS-DATE-TIME-FIELDS.
+           03  WS-DATE          PIC 9(08) VALUE ZERO.
+           03  WS-TIME                    VALUE ZERO.
+               05  WS-TIME-HH   PIC 9(02).           
+               05  WS-TIME-MM   PIC 9(02).           
+               05  WS-TIME-SS   PIC 9(02).           
+               05  WS-TIME-FS   PIC 9(02).                
+       01  WS-VARIABLES.
+           03  PAGE-COUNT       PIC 9(02) VALUE ZERO.
+           03  LINE-COUNT       PIC 9(01) VALUE 4.
+           03  WS-SAL           PIC S9(06)V99 VALUE ZERO.
+           03  WS-TOT-EMP       PIC 9(06)V99 VALUE ZERO.
+           03  WS-FILE-FLAG     PIC X(01) VALUE 'N'.
+               88  END-OF-FILE            VALUE 'Y'.
+           03  WS-VALID-FLAG    PIC X(01) VALUE 'Y'.
+               88  RECORD-VALID           VALUE 'Y'.
+               88  RECORD-INVALID         VALUE 'N'.
+           03  WS-SELECT-FLAG   PIC X(01) VALUE 'Y'.
+               88  RECORD-SELECTED        VALUE 'Y'.
+               88  RECORD-NOT-SELECTED    VALUE 'N'.
+           03  WS-BREAK-DONE    PIC X(01) VALUE 'N'.
+               88  BREAK-DONE             VALUE 'Y'.
+               88  BREAK-NOT-DONE         VALUE 'N'.
+           03  WS-END-STEP      PIC 9(01) VALUE ZERO.
+           03  WS-EMPIN-STAT    PIC X(02) VALUE SPACES.
+           03  WS-EMP-STAT      PIC X(02) VALUE SPACES.
+           03  WS-REP-STAT      PIC X(02) VALUE SPACES.
+           03  WS-EXC-STAT      PIC X(02) VALUE SPACES.
+           03  WS-CTL-STAT      PIC X(02) VALUE SPACES.
+           03  WS-YTD-STAT      PIC X(02) VALUE SPACES.
+           03  WS-CSV-STAT      PIC X(02) VALUE SPACES.
+           03  WS-CHK-STAT      PIC X(02) VALUE SPACES.
+           03  WS-XTB-STAT      PIC X(02) VALUE SPACES.
+           03  WS-XTAB-LOC-IDX   PIC 9(02) VALUE ZERO.
+           03  WS-XTAB-TECH-IDX  PIC 9(02) VALUE ZERO.
+           03  WS-XTAB-I         PIC 9(02) VALUE ZERO.
+           03  WS-XTAB-J         PIC 9(02) VALUE ZERO.
+           03  WS-XTAB-LOC-FOUND  PIC X(01) VALUE 'N'.
+               88  XTAB-LOC-FOUND            VALUE 'Y'.
+           03  WS-XTAB-TECH-FOUND PIC X(01) VALUE 'N'.
+               88  XTAB-TECH-FOUND           VALUE 'Y'.
+           03  WS-NEG-IDX        PIC 9(03) VALUE ZERO.
+           03  WS-ABEND-FILE    PIC X(20) VALUE SPACES.
+           03  WS-ABEND-STAT    PIC X(02) VALUE SPACES.
+           03  WS-RESTART-COUNT PIC 9(07) VALUE ZERO.
+           03  WS-TOTAL-READ    PIC 9(07) VALUE ZERO.
+           03  WS-GRAND-EMP     PIC 9(05) VALUE ZERO.
+           03  WS-PRE-EOF       PIC X(01) VALUE 'N'.
+           03  WS-EXC-COUNT     PIC 9(05) VALUE ZERO.
+           03  WS-EXC-REASON    PIC X(30) VALUE SPACES.
+           03  WS-SEL-LOC       PIC X(03) VALUE SPACES.
+           03  WS-SEL-TECH      PIC X(05) VALUE SPACES.
+           03  TEMP-LOC         PIC X(03) VALUE SPACES.
+           03  TEMP-TECH        PIC X(05) VALUE SPACES.
+           03  TEMP-DEPT        PIC X(03) VALUE SPACES.
+       01  WS-COUNTERS                    VALUE ZERO.
+           03  TOTAL-CTRS           OCCURS 4 TIMES.
+               05  TOTAL-EMP     PIC 9(02).
+               05  TOTAL-EARN    PIC 9(06)V99.
+               05  TOTAL-DEDN    PIC 9(06)V99.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INIT-PARA.
+           PERFORM 2000-PROCESS-PARA  UNTIL  END-OF-FILE
+           PERFORM 9000-END-PARA
+           STOP RUN.
+       1000-INIT-PARA.
+           PERFORM 1111-SORT-PARA
+           OPEN INPUT EMPLOYEE-FILE
+           DISPLAY 'EMP OPEN FS ', WS-EMP-STAT
+           MOVE 'EMPLOYEE-FILE' TO WS-ABEND-FILE
+           MOVE WS-EMP-STAT     TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA
+           PERFORM 1160-CHECKPOINT-OPEN-PARA.
+           IF WS-RESTART-COUNT = ZERO
+              OPEN OUTPUT REPORT-FILE
+           ELSE
+              OPEN EXTEND REPORT-FILE
+           END-IF
+           DISPLAY 'REP OPEN FS ', WS-REP-STAT
+           MOVE 'REPORT-FILE' TO WS-ABEND-FILE
+           MOVE WS-REP-STAT   TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA
+           IF WS-RESTART-COUNT = ZERO
+              OPEN OUTPUT EXCEPTION-FILE
+           ELSE
+              OPEN EXTEND EXCEPTION-FILE
+           END-IF
+           DISPLAY 'EXC OPEN FS ', WS-EXC-STAT
+           MOVE 'EXCEPTION-FILE' TO WS-ABEND-FILE
+           MOVE WS-EXC-STAT      TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA
+           PERFORM 1150-YTD-OPEN-PARA.
+           IF WS-RESTART-COUNT = ZERO
+              OPEN OUTPUT CSV-FILE
+           ELSE
+              OPEN EXTEND CSV-FILE
+           END-IF
+           DISPLAY 'CSV OPEN FS ', WS-CSV-STAT
+           MOVE 'CSV-FILE' TO WS-ABEND-FILE
+           MOVE WS-CSV-STAT TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA.
+           IF WS-RESTART-COUNT = ZERO
+              WRITE CSV-RECORD FROM CSV-HEADING-LINE
+           END-IF.
+           IF WS-RESTART-COUNT = ZERO
+              OPEN OUTPUT XTAB-FILE
+           ELSE
+              OPEN EXTEND XTAB-FILE
+           END-IF
+           MOVE 'XTAB-FILE' TO WS-ABEND-FILE
+           MOVE WS-XTB-STAT TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA.
+           PERFORM 1100-PARAM-PARA.
+           PERFORM 1170-PRECOUNT-PARA.
+           PERFORM 1200-DATE-TIME-PARA.
+           IF WS-RESTART-COUNT = ZERO
+              MOVE P-DATE TO E-DATE
+              WRITE EXCEPTION-RECORD FROM EXC-HEADING-LINE1
+              WRITE EXCEPTION-RECORD FROM EXC-HEADING-LINE2 AFTER 2
+           END-IF.
+           PERFORM 1500-READ-PARA.
+           IF WS-RESTART-COUNT = ZERO
+              MOVE EMP-LOC  TO TEMP-LOC, P-LOC
+              MOVE EMP-TECH TO TEMP-TECH, P-TECH
+              MOVE EMP-DEPT TO TEMP-DEPT, P-DEPT
+           ELSE
+              MOVE TEMP-LOC  TO P-LOC
+              MOVE TEMP-TECH TO P-TECH
+              MOVE TEMP-DEPT TO P-DEPT
+           END-IF.
+       1100-PARAM-PARA.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-STAT = '00'
+              READ CONTROL-FILE
+                 AT END
+                    CONTINUE
+              END-READ
+              IF WS-CTL-STAT = '00'
+                 MOVE CTL-LOC  TO WS-SEL-LOC
+                 MOVE CTL-TECH TO WS-SEL-TECH
+              END-IF
+              CLOSE CONTROL-FILE
+           END-IF.
+       1150-YTD-OPEN-PARA.
+           OPEN I-O YTD-FILE
+           IF WS-YTD-STAT = '35'
+              OPEN OUTPUT YTD-FILE
+              CLOSE YTD-FILE
+              OPEN I-O YTD-FILE
+           END-IF
+           MOVE 'YTD-FILE'  TO WS-ABEND-FILE
+           MOVE WS-YTD-STAT TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA.
+       1160-CHECKPOINT-OPEN-PARA.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CHK-STAT = '35'
+              OPEN OUTPUT CHECKPOINT-FILE
+              CLOSE CHECKPOINT-FILE
+              OPEN I-O CHECKPOINT-FILE
+           END-IF
+           MOVE 'CHECKPOINT-FILE' TO WS-ABEND-FILE
+           MOVE WS-CHK-STAT       TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA
+           MOVE 'CHECKPOINT' TO CHK-KEY
+           READ CHECKPOINT-FILE KEY IS CHK-KEY
+              INVALID KEY
+                 MOVE ZERO TO WS-RESTART-COUNT
+              NOT INVALID KEY
+                 MOVE CHK-REC-COUNT    TO WS-RESTART-COUNT
+                 MOVE CHK-PAGE-COUNT   TO PAGE-COUNT
+                 MOVE CHK-LINE-COUNT   TO LINE-COUNT
+                 MOVE CHK-TEMP-LOC     TO TEMP-LOC
+                 MOVE CHK-TEMP-TECH    TO TEMP-TECH
+                 MOVE CHK-TEMP-DEPT    TO TEMP-DEPT
+                 MOVE CHK-EXC-COUNT    TO WS-EXC-COUNT
+                 MOVE CHK-BREAK-DONE   TO WS-BREAK-DONE
+                 MOVE CHK-END-STEP     TO WS-END-STEP
+                 MOVE CHK-COUNTERS-GRP    TO WS-COUNTERS
+                 MOVE CHK-XTAB-TABLES-GRP TO XTAB-TABLES
+                 MOVE CHK-NEG-TABLE-GRP   TO WS-NEG-TABLE
+                 DISPLAY 'RESTARTING AFTER ' WS-RESTART-COUNT
+                    ' RECORDS, LAST EMP-ID=' CHK-LAST-EMP
+           END-READ.
+       1170-PRECOUNT-PARA.
+           MOVE ZERO TO WS-GRAND-EMP
+           MOVE 'N'  TO WS-PRE-EOF
+           PERFORM UNTIL WS-PRE-EOF = 'Y'
+              READ EMPLOYEE-FILE
+                 AT END
+                    MOVE 'Y' TO WS-PRE-EOF
+              END-READ
+              IF WS-PRE-EOF NOT = 'Y'
+                 IF WS-EMP-STAT NOT = '00'
+                    MOVE 'EMPLOYEE-FILE' TO WS-ABEND-FILE
+                    MOVE WS-EMP-STAT     TO WS-ABEND-STAT
+                    PERFORM 9900-CHECK-STATUS-PARA
+                 END-IF
+                 IF EMP-LOC NOT = SPACES AND EMP-TECH NOT = SPACES
+                       AND EMP-DEPT NOT = SPACES
+                       AND EMP-DOB NOT = SPACES AND EMP-DOB NUMERIC
+                       AND EMP-EARN NUMERIC AND EMP-DEDN NUMERIC
+                    IF (WS-SEL-LOC = SPACES OR EMP-LOC = WS-SEL-LOC)
+                          AND (WS-SEL-TECH = SPACES
+                               OR EMP-TECH = WS-SEL-TECH)
+                       ADD 1 TO WS-GRAND-EMP
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM.
+           CLOSE EMPLOYEE-FILE
+           OPEN INPUT EMPLOYEE-FILE
+           MOVE 'EMPLOYEE-FILE' TO WS-ABEND-FILE
+           MOVE WS-EMP-STAT     TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA.
+       1111-SORT-PARA.
+           SORT WORK-FILE
+              ON ASCENDING KEY W-EMP-LOC
+                 ASCENDING KEY W-EMP-TECH
+                 ASCENDING KEY W-EMP-DEPT
+                 USING EMP-FILE-IN
+                 GIVING EMPLOYEE-FILE.
+           MOVE 'EMP-FILE-IN'  TO WS-ABEND-FILE
+           MOVE WS-EMPIN-STAT  TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA.
+       1200-DATE-TIME-PARA.                     
+           ACCEPT WS-DATE FROM DATE   
+           ACCEPT WS-TIME FROM TIME             
+           MOVE    20        TO P-DATE(7:2)
+           MOVE WS-DATE(3:2) TO P-DATE(9:2)     
+           MOVE WS-DATE(5:2) TO P-DATE(4:2)     
+           MOVE WS-DATE(7:2) TO P-DATE(1:2)     
+           MOVE '/'  TO P-DATE(3:1) P-DATE(6:1).
+           MOVE CORRESPONDING WS-TIME TO P-TIME.
+       1500-READ-PARA.
+           PERFORM WITH TEST AFTER
+                 UNTIL (RECORD-VALID AND RECORD-SELECTED)
+                       OR END-OF-FILE
+              READ EMPLOYEE-FILE
+                 AT END
+                    MOVE 'Y' TO WS-FILE-FLAG
+              END-READ
+      *     DISPLAY 'EMP READ FS ', WS-EMP-STAT.
+              IF NOT END-OF-FILE
+                 IF WS-EMP-STAT NOT = '00'
+                    MOVE 'EMPLOYEE-FILE' TO WS-ABEND-FILE
+                    MOVE WS-EMP-STAT     TO WS-ABEND-STAT
+                    PERFORM 9900-CHECK-STATUS-PARA
+                 END-IF
+                 ADD 1 TO WS-TOTAL-READ
+                 IF WS-RESTART-COUNT NOT = ZERO
+                       AND WS-TOTAL-READ <= WS-RESTART-COUNT
+                    SET RECORD-VALID TO TRUE
+                    SET RECORD-NOT-SELECTED TO TRUE
+                 ELSE
+                    PERFORM 1620-SELECT-FILTER-PARA
+                    IF RECORD-SELECTED
+                       PERFORM 1600-VALIDATE-PARA
+                    ELSE
+                       SET RECORD-VALID TO TRUE
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM.
+       1600-VALIDATE-PARA.
+           SET RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-EXC-REASON
+           IF EMP-LOC = SPACES
+              SET RECORD-INVALID TO TRUE
+              MOVE 'BLANK LOCATION CODE' TO WS-EXC-REASON
+           ELSE
+              IF EMP-TECH = SPACES
+                 SET RECORD-INVALID TO TRUE
+                 MOVE 'BLANK TECHNOLOGY CODE' TO WS-EXC-REASON
+              ELSE
+                 IF EMP-DEPT = SPACES
+                    SET RECORD-INVALID TO TRUE
+                    MOVE 'BLANK DEPARTMENT CODE' TO WS-EXC-REASON
+                 ELSE
+                    IF EMP-DOB = SPACES OR EMP-DOB NOT NUMERIC
+                       SET RECORD-INVALID TO TRUE
+                       MOVE 'INVALID BIRTH DATE' TO WS-EXC-REASON
+                    ELSE
+                       IF EMP-EARN NOT NUMERIC
+                          SET RECORD-INVALID TO TRUE
+                          MOVE 'INVALID EARNINGS AMOUNT'
+                             TO WS-EXC-REASON
+                       ELSE
+                          IF EMP-DEDN NOT NUMERIC
+                             SET RECORD-INVALID TO TRUE
+                             MOVE 'INVALID DEDUCTION AMOUNT'
+                                TO WS-EXC-REASON
+                          ELSE
+                             IF EMP-DEDN > EMP-EARN
+                                MOVE 'DEDUCTIONS EXCEED EARNINGS'
+                                   TO WS-EXC-REASON
+                             END-IF
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+           IF WS-EXC-REASON NOT = SPACES
+              PERFORM 1650-WRITE-EXCEPTION-PARA
+           END-IF.
+       1650-WRITE-EXCEPTION-PARA.
+           INITIALIZE EXC-DETAIL-LINE
+           MOVE EMP-ID     TO E-ID
+           MOVE EMP-NAME   TO E-NAME
+           MOVE EMP-LOC    TO E-LOC
+           MOVE EMP-TECH   TO E-TECH
+           MOVE WS-EXC-REASON TO E-REASON
+           WRITE EXCEPTION-RECORD FROM EXC-DETAIL-LINE
+           MOVE 'EXCEPTION-FILE' TO WS-ABEND-FILE
+           MOVE WS-EXC-STAT      TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA
+           ADD 1 TO WS-EXC-COUNT.
+       1620-SELECT-FILTER-PARA.
+           SET RECORD-SELECTED TO TRUE
+           IF WS-SEL-LOC NOT = SPACES AND EMP-LOC NOT = WS-SEL-LOC
+              SET RECORD-NOT-SELECTED TO TRUE
+           END-IF.
+           IF WS-SEL-TECH NOT = SPACES AND EMP-TECH NOT = WS-SEL-TECH
+              SET RECORD-NOT-SELECTED TO TRUE
+           END-IF.
+       2000-PROCESS-PARA.
+           IF BREAK-NOT-DONE
+              IF EMP-LOC = TEMP-LOC
+                 IF EMP-TECH = TEMP-TECH
+                    IF EMP-DEPT = TEMP-DEPT
+                       NEXT SENTENCE
+                    ELSE
+                       PERFORM 3500-DEPT-CHANGE-PARA
+                       SET BREAK-DONE TO TRUE
+                    END-IF
+                 ELSE
+                    PERFORM 3500-DEPT-CHANGE-PARA
+                    PERFORM 4000-TECH-CHANGE-PARA
+                    SET BREAK-DONE TO TRUE
+                 END-IF
+              ELSE
+                 PERFORM 3500-DEPT-CHANGE-PARA
+                 PERFORM 4000-TECH-CHANGE-PARA
+                 PERFORM 5000-LOC-CHANGE-PARA
+                 SET BREAK-DONE TO TRUE
+              END-IF
+              IF BREAK-DONE
+                 PERFORM 9955-BREAK-CHECKPOINT-PARA
+              END-IF
+           END-IF.
+           PERFORM 3000-PRINT-PARA
+           IF LINE-COUNT > 3
+              PERFORM 2500-HEADING-PARA
+           END-IF
+           WRITE REPORT-RECORD FROM DETAIL-LINE
+      *     DISPLAY 'REP WRITE FS ', WS-REP-STAT.
+           MOVE 'REPORT-FILE' TO WS-ABEND-FILE
+           MOVE WS-REP-STAT   TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA
+           SET BREAK-NOT-DONE TO TRUE
+           PERFORM 9950-CHECKPOINT-PARA
+           ADD 1 TO LINE-COUNT
+           PERFORM 1500-READ-PARA.
+       2500-HEADING-PARA.
+           ADD 1 TO PAGE-COUNT
+           MOVE PAGE-COUNT TO P-PAGE
+           WRITE REPORT-RECORD FROM HEADING-LINE1 AFTER PAGE.
+           WRITE REPORT-RECORD FROM HEADING-LINE2.
+           IF NOT END-OF-FILE
+              WRITE REPORT-RECORD FROM HEADING-LINE3
+              WRITE REPORT-RECORD FROM HEADING-LINE4 AFTER 2
+           END-IF.
+           MOVE 'REPORT-FILE' TO WS-ABEND-FILE
+           MOVE WS-REP-STAT   TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA
+           MOVE ZERO TO LINE-COUNT.
+       3000-PRINT-PARA.
+           MOVE EMP-ID  TO P-ID.
+           MOVE EMP-NAME TO P-NAME.
+           MOVE EMP-EARN TO P-EARN.
+           MOVE EMP-DEDN TO P-DEDN.
+           MOVE EMP-DOB(1:4) TO P-DOB(7:4)
+           MOVE EMP-DOB(5:2) TO P-DOB(4:2)
+           MOVE EMP-DOB(7:2) TO P-DOB(1:2)
+           MOVE '/'  TO P-DOB(3:1) P-DOB(6:1).
+           COMPUTE WS-SAL = EMP-EARN - EMP-DEDN
+           MOVE WS-SAL  TO P-SAL.
+           IF WS-SAL < 0
+              MOVE '**NEGATIVE**' TO P-NEG-FLAG
+              IF WS-NEG-COUNT < 50
+                 ADD 1 TO WS-NEG-COUNT
+                 MOVE EMP-ID   TO WS-NEG-ID(WS-NEG-COUNT)
+                 MOVE EMP-NAME TO WS-NEG-NAME(WS-NEG-COUNT)
+                 MOVE EMP-LOC  TO WS-NEG-LOC(WS-NEG-COUNT)
+                 MOVE EMP-TECH TO WS-NEG-TECH(WS-NEG-COUNT)
+                 MOVE WS-SAL   TO WS-NEG-SAL(WS-NEG-COUNT)
+              END-IF
+           END-IF.
+           ADD   1      TO TOTAL-EMP(1)
+           ADD EMP-EARN TO TOTAL-EARN(1)
+           ADD EMP-DEDN TO TOTAL-DEDN(1).
+           MOVE EMP-ID   TO C-ID
+           MOVE EMP-NAME TO C-NAME
+           MOVE EMP-LOC  TO C-LOC
+           MOVE EMP-TECH TO C-TECH
+           MOVE EMP-DEPT TO C-DEPT
+           MOVE P-DOB    TO C-DOB
+           MOVE EMP-EARN TO C-EARN
+           MOVE EMP-DEDN TO C-DEDN
+           MOVE WS-SAL   TO C-SAL
+           WRITE CSV-RECORD FROM CSV-DETAIL-LINE
+           MOVE 'CSV-FILE'  TO WS-ABEND-FILE
+           MOVE WS-CSV-STAT TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA.
+           PERFORM 3600-XTAB-ACCUM-PARA.
+       3600-XTAB-ACCUM-PARA.
+           MOVE 'N' TO WS-XTAB-LOC-FOUND
+           MOVE 1   TO WS-XTAB-LOC-IDX
+           PERFORM UNTIL WS-XTAB-LOC-IDX > WS-XTAB-LOC-CNT
+                         OR XTAB-LOC-FOUND
+              IF XTAB-LOC-TAB(WS-XTAB-LOC-IDX) = EMP-LOC
+                 SET XTAB-LOC-FOUND TO TRUE
+              ELSE
+                 ADD 1 TO WS-XTAB-LOC-IDX
+              END-IF
+           END-PERFORM.
+           IF NOT XTAB-LOC-FOUND AND WS-XTAB-LOC-CNT < 10
+              ADD 1 TO WS-XTAB-LOC-CNT
+              MOVE WS-XTAB-LOC-CNT TO WS-XTAB-LOC-IDX
+              MOVE EMP-LOC TO XTAB-LOC-TAB(WS-XTAB-LOC-IDX)
+           END-IF.
+           MOVE 'N' TO WS-XTAB-TECH-FOUND
+           MOVE 1   TO WS-XTAB-TECH-IDX
+           PERFORM UNTIL WS-XTAB-TECH-IDX > WS-XTAB-TECH-CNT
+                         OR XTAB-TECH-FOUND
+              IF XTAB-TECH-TAB(WS-XTAB-TECH-IDX) = EMP-TECH
+                 SET XTAB-TECH-FOUND TO TRUE
+              ELSE
+                 ADD 1 TO WS-XTAB-TECH-IDX
+              END-IF
+           END-PERFORM.
+           IF NOT XTAB-TECH-FOUND AND WS-XTAB-TECH-CNT < 10
+              ADD 1 TO WS-XTAB-TECH-CNT
+              MOVE WS-XTAB-TECH-CNT TO WS-XTAB-TECH-IDX
+              MOVE EMP-TECH TO XTAB-TECH-TAB(WS-XTAB-TECH-IDX)
+           END-IF.
+           IF WS-XTAB-LOC-IDX <= 10 AND WS-XTAB-TECH-IDX <= 10
+              ADD 1      TO XTAB-HEADCOUNT(WS-XTAB-TECH-IDX,
+                                            WS-XTAB-LOC-IDX)
+              ADD WS-SAL TO XTAB-NET-SAL(WS-XTAB-TECH-IDX,
+                                          WS-XTAB-LOC-IDX)
+           END-IF.
+       3500-DEPT-CHANGE-PARA.
+           INITIALIZE DETAIL-LINE.
+           MOVE 'DEPARTMENT TOTALS =>' TO P-DESCRIPTION
+           MOVE TOTAL-EMP(1)  TO P-EMP
+           MOVE TOTAL-EARN(1) TO P-EARN
+           MOVE TOTAL-DEDN(1) TO P-DEDN
+           COMPUTE WS-SAL = TOTAL-EARN(1) - TOTAL-DEDN(1)
+           MOVE WS-SAL     TO P-SAL.
+           WRITE REPORT-RECORD FROM DETAIL-LINE
+           MOVE 'REPORT-FILE' TO WS-ABEND-FILE
+           MOVE WS-REP-STAT   TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA
+           ADD TOTAL-EMP(1)  TO TOTAL-EMP(2)
+           ADD TOTAL-EARN(1) TO TOTAL-EARN(2)
+           ADD TOTAL-DEDN(1) TO TOTAL-DEDN(2)
+           MOVE ZERO         TO TOTAL-CTRS(1)
+           MOVE EMP-DEPT   TO TEMP-DEPT, P-DEPT
+           MOVE 6          TO LINE-COUNT.
+       4000-TECH-CHANGE-PARA.
+           INITIALIZE DETAIL-LINE.
+           MOVE 'TECHNOLOGY TOTALS =>' TO P-DESCRIPTION
+           MOVE TOTAL-EMP(2)  TO P-EMP
+           MOVE TOTAL-EARN(2) TO P-EARN
+           MOVE TOTAL-DEDN(2) TO P-DEDN
+           COMPUTE WS-SAL = TOTAL-EARN(2) - TOTAL-DEDN(2)
+           MOVE WS-SAL     TO P-SAL.
+           COMPUTE P-AVG-SAL-N ROUNDED = WS-SAL / TOTAL-EMP(2)
+              ON SIZE ERROR
+                 MOVE ZERO TO P-AVG-SAL-N
+           END-COMPUTE
+           COMPUTE P-PCT-N ROUNDED =
+                 (TOTAL-EMP(2) / WS-GRAND-EMP) * 100
+              ON SIZE ERROR
+                 MOVE ZERO TO P-PCT-N
+           END-COMPUTE
+           WRITE REPORT-RECORD FROM DETAIL-LINE
+           MOVE 'REPORT-FILE' TO WS-ABEND-FILE
+           MOVE WS-REP-STAT   TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA
+           PERFORM 4100-YTD-TECH-PARA
+           ADD TOTAL-EMP(2)  TO TOTAL-EMP(3)
+           ADD TOTAL-EARN(2) TO TOTAL-EARN(3)
+           ADD TOTAL-DEDN(2) TO TOTAL-DEDN(3)
+           MOVE ZERO         TO TOTAL-CTRS(2)
+           MOVE EMP-TECH   TO TEMP-TECH, P-TECH
+           MOVE 6          TO LINE-COUNT.
+       4100-YTD-TECH-PARA.
+           MOVE SPACES    TO YTD-KEY
+           MOVE 'T'       TO YTD-KEY-TYPE
+           MOVE TEMP-TECH TO YTD-KEY-CODE
+           READ YTD-FILE KEY IS YTD-KEY
+              INVALID KEY
+                 INITIALIZE YTD-RECORD
+                 MOVE 'T'       TO YTD-KEY-TYPE
+                 MOVE TEMP-TECH TO YTD-KEY-CODE
+                 MOVE TOTAL-EMP(2)  TO YTD-EMP
+                 MOVE TOTAL-EARN(2) TO YTD-EARN
+                 MOVE TOTAL-DEDN(2) TO YTD-DEDN
+                 WRITE YTD-RECORD
+              NOT INVALID KEY
+                 ADD TOTAL-EMP(2)  TO YTD-EMP
+                 ADD TOTAL-EARN(2) TO YTD-EARN
+                 ADD TOTAL-DEDN(2) TO YTD-DEDN
+                 REWRITE YTD-RECORD
+           END-READ.
+           MOVE 'YTD-FILE'  TO WS-ABEND-FILE
+           MOVE WS-YTD-STAT TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA.
+       5000-LOC-CHANGE-PARA.
+           INITIALIZE DETAIL-LINE.
+           MOVE 'LOCATION TOTALS =>' TO P-DESCRIPTION
+           MOVE TOTAL-EMP(3)  TO P-EMP
+           MOVE TOTAL-EARN(3) TO P-EARN
+           MOVE TOTAL-DEDN(3) TO P-DEDN
+           COMPUTE WS-SAL = TOTAL-EARN(3) - TOTAL-DEDN(3)
+           MOVE WS-SAL     TO P-SAL.
+           COMPUTE P-AVG-SAL-N ROUNDED = WS-SAL / TOTAL-EMP(3)
+              ON SIZE ERROR
+                 MOVE ZERO TO P-AVG-SAL-N
+           END-COMPUTE
+           COMPUTE P-PCT-N ROUNDED =
+                 (TOTAL-EMP(3) / WS-GRAND-EMP) * 100
+              ON SIZE ERROR
+                 MOVE ZERO TO P-PCT-N
+           END-COMPUTE
+           WRITE REPORT-RECORD FROM DETAIL-LINE
+           MOVE 'REPORT-FILE' TO WS-ABEND-FILE
+           MOVE WS-REP-STAT   TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA
+           PERFORM 5100-YTD-LOC-PARA
+           ADD TOTAL-EMP(3)  TO TOTAL-EMP(4)
+           ADD TOTAL-EARN(3) TO TOTAL-EARN(4)
+           ADD TOTAL-DEDN(3) TO TOTAL-DEDN(4)
+           MOVE ZERO         TO TOTAL-CTRS(3).
+           MOVE EMP-LOC    TO TEMP-LOC, P-LOC.
+       5100-YTD-LOC-PARA.
+           MOVE SPACES   TO YTD-KEY
+           MOVE 'L'      TO YTD-KEY-TYPE
+           MOVE TEMP-LOC TO YTD-KEY-CODE
+           READ YTD-FILE KEY IS YTD-KEY
+              INVALID KEY
+                 INITIALIZE YTD-RECORD
+                 MOVE 'L'      TO YTD-KEY-TYPE
+                 MOVE TEMP-LOC TO YTD-KEY-CODE
+                 MOVE TOTAL-EMP(3)  TO YTD-EMP
+                 MOVE TOTAL-EARN(3) TO YTD-EARN
+                 MOVE TOTAL-DEDN(3) TO YTD-DEDN
+                 WRITE YTD-RECORD
+              NOT INVALID KEY
+                 ADD TOTAL-EMP(3)  TO YTD-EMP
+                 ADD TOTAL-EARN(3) TO YTD-EARN
+                 ADD TOTAL-DEDN(3) TO YTD-DEDN
+                 REWRITE YTD-RECORD
+           END-READ.
+           MOVE 'YTD-FILE'  TO WS-ABEND-FILE
+           MOVE WS-YTD-STAT TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA.
+       6000-TOTALS-PARA.
+           PERFORM 2500-HEADING-PARA.
+           INITIALIZE DETAIL-LINE.
+           MOVE 'COMPANY TOTALS =>' TO P-DESCRIPTION
+           MOVE TOTAL-EMP(4)  TO P-EMP
+           MOVE TOTAL-EARN(4) TO P-EARN
+           MOVE TOTAL-DEDN(4) TO P-DEDN
+           COMPUTE WS-SAL = TOTAL-EARN(4) - TOTAL-DEDN(4)
+           MOVE WS-SAL     TO P-SAL.
+           COMPUTE P-AVG-SAL-N ROUNDED = WS-SAL / TOTAL-EMP(4)
+              ON SIZE ERROR
+                 MOVE ZERO TO P-AVG-SAL-N
+           END-COMPUTE
+           COMPUTE P-PCT-N ROUNDED =
+                 (TOTAL-EMP(4) / WS-GRAND-EMP) * 100
+              ON SIZE ERROR
+                 MOVE ZERO TO P-PCT-N
+           END-COMPUTE
+           WRITE REPORT-RECORD FROM DETAIL-LINE AFTER 2 LINES
+           MOVE 'REPORT-FILE' TO WS-ABEND-FILE
+           MOVE WS-REP-STAT   TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA.
+       9000-END-PARA.
+           IF WS-GRAND-EMP > 0
+              IF WS-END-STEP < 1
+                 PERFORM 3500-DEPT-CHANGE-PARA
+                 MOVE 1 TO WS-END-STEP
+                 PERFORM 9950-CHECKPOINT-PARA
+              END-IF
+              IF WS-END-STEP < 2
+                 PERFORM 4000-TECH-CHANGE-PARA
+                 MOVE 2 TO WS-END-STEP
+                 PERFORM 9950-CHECKPOINT-PARA
+              END-IF
+              IF WS-END-STEP < 3
+                 PERFORM 5000-LOC-CHANGE-PARA
+                 MOVE 3 TO WS-END-STEP
+                 PERFORM 9950-CHECKPOINT-PARA
+              END-IF
+              IF WS-END-STEP < 4
+                 PERFORM 6000-TOTALS-PARA
+                 MOVE 4 TO WS-END-STEP
+                 PERFORM 9950-CHECKPOINT-PARA
+              END-IF
+              IF WS-END-STEP < 5
+                 PERFORM 9100-XTAB-REPORT-PARA
+                 MOVE 5 TO WS-END-STEP
+                 PERFORM 9950-CHECKPOINT-PARA
+              END-IF
+              IF WS-END-STEP < 6
+                 PERFORM 9200-NEG-REPORT-PARA
+                 MOVE 6 TO WS-END-STEP
+                 PERFORM 9950-CHECKPOINT-PARA
+              END-IF
+           ELSE
+              IF WS-END-STEP < 6
+                 WRITE REPORT-RECORD FROM NO-MATCH-LINE AFTER 2 LINES
+                 MOVE 'REPORT-FILE' TO WS-ABEND-FILE
+                 MOVE WS-REP-STAT   TO WS-ABEND-STAT
+                 PERFORM 9900-CHECK-STATUS-PARA
+                 MOVE 6 TO WS-END-STEP
+                 PERFORM 9950-CHECKPOINT-PARA
+              END-IF
+           END-IF.
+           IF WS-END-STEP < 7
+              MOVE WS-EXC-COUNT TO E-TOTAL
+              WRITE EXCEPTION-RECORD FROM EXC-TOTAL-LINE AFTER 2 LINES
+              MOVE 'EXCEPTION-FILE' TO WS-ABEND-FILE
+              MOVE WS-EXC-STAT      TO WS-ABEND-STAT
+              PERFORM 9900-CHECK-STATUS-PARA
+              MOVE 7 TO WS-END-STEP
+              PERFORM 9950-CHECKPOINT-PARA
+           END-IF.
+           MOVE 'CHECKPOINT' TO CHK-KEY
+           DELETE CHECKPOINT-FILE RECORD
+              INVALID KEY
+                 CONTINUE
+           END-DELETE.
+           CLOSE EMPLOYEE-FILE, REPORT-FILE, EXCEPTION-FILE, YTD-FILE,
+                 CSV-FILE, XTAB-FILE, CHECKPOINT-FILE.
+       9900-CHECK-STATUS-PARA.
+           IF WS-ABEND-STAT NOT = '00'
+              DISPLAY '*** I/O ERROR ON ' WS-ABEND-FILE
+                 ' STATUS=' WS-ABEND-STAT ' - JOB ABENDING ***'
+              CLOSE CHECKPOINT-FILE, YTD-FILE
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+       9100-XTAB-REPORT-PARA.
+           MOVE P-DATE TO XT-DATE
+           WRITE XTAB-RECORD FROM XTAB-TITLE-LINE
+           MOVE 'XTAB-FILE' TO WS-ABEND-FILE
+           MOVE WS-XTB-STAT TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA
+           INITIALIZE XTAB-HEADING-LINE1
+           PERFORM VARYING WS-XTAB-I FROM 1 BY 1
+                 UNTIL WS-XTAB-I > WS-XTAB-LOC-CNT
+              MOVE XTAB-LOC-TAB(WS-XTAB-I) TO XH-LOC(WS-XTAB-I)
+           END-PERFORM
+           WRITE XTAB-RECORD FROM XTAB-HEADING-LINE1
+           MOVE 'XTAB-FILE' TO WS-ABEND-FILE
+           MOVE WS-XTB-STAT TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA
+           PERFORM VARYING WS-XTAB-I FROM 1 BY 1
+                 UNTIL WS-XTAB-I > WS-XTAB-TECH-CNT
+              INITIALIZE XTAB-DETAIL-LINE
+              MOVE XTAB-TECH-TAB(WS-XTAB-I) TO XD-TECH
+              PERFORM VARYING WS-XTAB-J FROM 1 BY 1
+                    UNTIL WS-XTAB-J > WS-XTAB-LOC-CNT
+                 MOVE XTAB-HEADCOUNT(WS-XTAB-I, WS-XTAB-J)
+                    TO XD-HC(WS-XTAB-J)
+                 MOVE XTAB-NET-SAL(WS-XTAB-I, WS-XTAB-J)
+                    TO XD-SAL(WS-XTAB-J)
+              END-PERFORM
+              WRITE XTAB-RECORD FROM XTAB-DETAIL-LINE
+              MOVE 'XTAB-FILE' TO WS-ABEND-FILE
+              MOVE WS-XTB-STAT TO WS-ABEND-STAT
+              PERFORM 9900-CHECK-STATUS-PARA
+           END-PERFORM.
+       9200-NEG-REPORT-PARA.
+           IF WS-NEG-COUNT > 0
+              WRITE REPORT-RECORD FROM NEG-HEADING-LINE1 AFTER 2 LINES
+              MOVE 'REPORT-FILE' TO WS-ABEND-FILE
+              MOVE WS-REP-STAT   TO WS-ABEND-STAT
+              PERFORM 9900-CHECK-STATUS-PARA
+              WRITE REPORT-RECORD FROM NEG-HEADING-LINE2
+              MOVE 'REPORT-FILE' TO WS-ABEND-FILE
+              MOVE WS-REP-STAT   TO WS-ABEND-STAT
+              PERFORM 9900-CHECK-STATUS-PARA
+              PERFORM VARYING WS-NEG-IDX FROM 1 BY 1
+                    UNTIL WS-NEG-IDX > WS-NEG-COUNT
+                 INITIALIZE NEG-DETAIL-LINE
+                 MOVE WS-NEG-ID(WS-NEG-IDX)   TO N-ID
+                 MOVE WS-NEG-NAME(WS-NEG-IDX) TO N-NAME
+                 MOVE WS-NEG-LOC(WS-NEG-IDX)  TO N-LOC
+                 MOVE WS-NEG-TECH(WS-NEG-IDX) TO N-TECH
+                 MOVE WS-NEG-SAL(WS-NEG-IDX)  TO N-SAL
+                 WRITE REPORT-RECORD FROM NEG-DETAIL-LINE
+                 MOVE 'REPORT-FILE' TO WS-ABEND-FILE
+                 MOVE WS-REP-STAT   TO WS-ABEND-STAT
+                 PERFORM 9900-CHECK-STATUS-PARA
+              END-PERFORM
+           END-IF.
+       9950-CHECKPOINT-PARA.
+           MOVE 'CHECKPOINT'     TO CHK-KEY
+           MOVE WS-TOTAL-READ    TO CHK-REC-COUNT
+           MOVE EMP-ID           TO CHK-LAST-EMP
+           MOVE PAGE-COUNT       TO CHK-PAGE-COUNT
+           MOVE LINE-COUNT       TO CHK-LINE-COUNT
+           MOVE TEMP-LOC         TO CHK-TEMP-LOC
+           MOVE TEMP-TECH        TO CHK-TEMP-TECH
+           MOVE TEMP-DEPT        TO CHK-TEMP-DEPT
+           MOVE WS-EXC-COUNT     TO CHK-EXC-COUNT
+           MOVE 'N'              TO CHK-BREAK-DONE
+           MOVE WS-END-STEP      TO CHK-END-STEP
+           MOVE WS-COUNTERS      TO CHK-COUNTERS-GRP
+           MOVE XTAB-TABLES      TO CHK-XTAB-TABLES-GRP
+           MOVE WS-NEG-TABLE     TO CHK-NEG-TABLE-GRP
+           REWRITE CHECKPOINT-RECORD
+              INVALID KEY
+                 WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+           MOVE 'CHECKPOINT-FILE' TO WS-ABEND-FILE
+           MOVE WS-CHK-STAT       TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA.
+       9955-BREAK-CHECKPOINT-PARA.
+           MOVE 'CHECKPOINT'     TO CHK-KEY
+           MOVE PAGE-COUNT       TO CHK-PAGE-COUNT
+           MOVE LINE-COUNT       TO CHK-LINE-COUNT
+           MOVE TEMP-LOC         TO CHK-TEMP-LOC
+           MOVE TEMP-TECH        TO CHK-TEMP-TECH
+           MOVE TEMP-DEPT        TO CHK-TEMP-DEPT
+           MOVE WS-EXC-COUNT     TO CHK-EXC-COUNT
+           MOVE 'Y'              TO CHK-BREAK-DONE
+           MOVE WS-COUNTERS      TO CHK-COUNTERS-GRP
+           MOVE XTAB-TABLES      TO CHK-XTAB-TABLES-GRP
+           MOVE WS-NEG-TABLE     TO CHK-NEG-TABLE-GRP
+           REWRITE CHECKPOINT-RECORD
+              INVALID KEY
+                 WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+           MOVE 'CHECKPOINT-FILE' TO WS-ABEND-FILE
+           MOVE WS-CHK-STAT       TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA.
+
