@@ -0,0 +1,271 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG15.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO 'EMPFILE.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY   IS M-EMP-ID
+              FILE STATUS  IS WS-MST-STAT.
+           SELECT TRANSACTION-FILE ASSIGN TO 'EMPTRAN.DAT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS WS-TRN-STAT.
+           SELECT AUDIT-FILE ASSIGN TO 'EMPAUDIT.LOG'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS WS-AUD-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER
+           RECORD CONTAINS 53 CHARACTERS.
+       01  MASTER-RECORD.
+           03  M-EMP-ID         PIC X(05).
+           03  M-EMP-NAME       PIC X(15).
+           03  M-EMP-LOC        PIC X(03).
+           03  M-EMP-DOB        PIC X(08).
+           03  M-EMP-TECH       PIC X(05).
+           03  M-EMP-DEPT       PIC X(03).
+           03  M-EMP-EARN       PIC 9(05)V99.
+           03  M-EMP-DEDN       PIC 9(05)V99.
+       FD  TRANSACTION-FILE
+           RECORD CONTAINS 54 CHARACTERS
+           RECORDING MODE IS F.
+       01  TRANSACTION-RECORD.
+           03  T-TRAN-CODE      PIC X(01).
+           03  T-EMP-ID         PIC X(05).
+           03  T-EMP-NAME       PIC X(15).
+           03  T-EMP-LOC        PIC X(03).
+           03  T-EMP-DOB        PIC X(08).
+           03  T-EMP-TECH       PIC X(05).
+           03  T-EMP-DEPT       PIC X(03).
+           03  T-EMP-EARN       PIC 9(05)V99.
+           03  T-EMP-DEDN       PIC 9(05)V99.
+       FD  AUDIT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-LINE.
+           03  A-DATE           PIC X(10) VALUE SPACES.
+           03  FILLER           PIC X(02) VALUE SPACES.
+           03  A-TIME           PIC X(08) VALUE SPACES.
+           03  FILLER           PIC X(02) VALUE SPACES.
+           03  A-ACTION         PIC X(10) VALUE SPACES.
+           03  FILLER           PIC X(02) VALUE SPACES.
+           03  A-EMP-ID         PIC X(05) VALUE SPACES.
+           03  FILLER           PIC X(02) VALUE SPACES.
+           03  A-RESULT         PIC X(35) VALUE SPACES.
+       01  WS-DATE-TIME-FIELDS.
+           03  WS-DATE          PIC 9(08) VALUE ZERO.
+           03  WS-TIME                    VALUE ZERO.
+               05  WS-TIME-HH   PIC 9(02).
+               05  WS-TIME-MM   PIC 9(02).
+               05  WS-TIME-SS   PIC 9(02).
+               05  WS-TIME-FS   PIC 9(02).
+           03  WS-FDATE         PIC X(10) VALUE SPACES.
+           03  WS-FTIME.
+               05  F-HH         PIC 9(02) VALUE ZERO.
+               05  FILLER       PIC X(01) VALUE ':'.
+               05  F-MM         PIC 9(02) VALUE ZERO.
+               05  FILLER       PIC X(01) VALUE ':'.
+               05  F-SS         PIC 9(02) VALUE ZERO.
+       01  WS-VARIABLES.
+           03  WS-MST-STAT      PIC X(02) VALUE SPACES.
+           03  WS-TRN-STAT      PIC X(02) VALUE SPACES.
+           03  WS-AUD-STAT      PIC X(02) VALUE SPACES.
+           03  WS-FILE-FLAG     PIC X(01) VALUE 'N'.
+               88  END-OF-FILE            VALUE 'Y'.
+           03  WS-ADD-COUNT     PIC 9(05) VALUE ZERO.
+           03  WS-CHG-COUNT     PIC 9(05) VALUE ZERO.
+           03  WS-DEL-COUNT     PIC 9(05) VALUE ZERO.
+           03  WS-ERR-COUNT     PIC 9(05) VALUE ZERO.
+           03  WS-AUD-ACTION    PIC X(10) VALUE SPACES.
+           03  WS-AUD-RESULT    PIC X(35) VALUE SPACES.
+           03  WS-ABEND-FILE    PIC X(20) VALUE SPACES.
+           03  WS-ABEND-STAT    PIC X(02) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INIT-PARA.
+           PERFORM 2000-PROCESS-PARA UNTIL END-OF-FILE
+           PERFORM 9000-END-PARA
+           STOP RUN.
+       1000-INIT-PARA.
+           OPEN I-O EMPLOYEE-MASTER
+           IF WS-MST-STAT = '35'
+              OPEN OUTPUT EMPLOYEE-MASTER
+              CLOSE EMPLOYEE-MASTER
+              OPEN I-O EMPLOYEE-MASTER
+           END-IF
+           MOVE 'EMPLOYEE-MASTER' TO WS-ABEND-FILE
+           MOVE WS-MST-STAT       TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA
+           OPEN INPUT TRANSACTION-FILE
+           DISPLAY 'TRN OPEN FS ', WS-TRN-STAT
+           MOVE 'TRANSACTION-FILE' TO WS-ABEND-FILE
+           MOVE WS-TRN-STAT        TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA
+           OPEN OUTPUT AUDIT-FILE
+           DISPLAY 'AUD OPEN FS ', WS-AUD-STAT
+           MOVE 'AUDIT-FILE' TO WS-ABEND-FILE
+           MOVE WS-AUD-STAT  TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA
+           PERFORM 1200-DATE-TIME-PARA
+           PERFORM 1500-READ-PARA.
+       1200-DATE-TIME-PARA.
+           ACCEPT WS-DATE FROM DATE
+           ACCEPT WS-TIME FROM TIME
+           MOVE    20        TO WS-FDATE(7:2)
+           MOVE WS-DATE(3:2) TO WS-FDATE(9:2)
+           MOVE WS-DATE(5:2) TO WS-FDATE(4:2)
+           MOVE WS-DATE(7:2) TO WS-FDATE(1:2)
+           MOVE '/'  TO WS-FDATE(3:1) WS-FDATE(6:1)
+           MOVE WS-TIME-HH TO F-HH
+           MOVE WS-TIME-MM TO F-MM
+           MOVE WS-TIME-SS TO F-SS.
+       1500-READ-PARA.
+           READ TRANSACTION-FILE
+              AT END
+                 MOVE 'Y' TO WS-FILE-FLAG
+           END-READ.
+           IF NOT END-OF-FILE AND WS-TRN-STAT NOT = '00'
+              MOVE 'TRANSACTION-FILE' TO WS-ABEND-FILE
+              MOVE WS-TRN-STAT        TO WS-ABEND-STAT
+              PERFORM 9900-CHECK-STATUS-PARA
+           END-IF.
+       2000-PROCESS-PARA.
+           EVALUATE T-TRAN-CODE
+              WHEN 'A'
+                 PERFORM 3000-ADD-PARA
+              WHEN 'C'
+                 PERFORM 4000-CHANGE-PARA
+              WHEN 'D'
+                 PERFORM 5000-DELETE-PARA
+              WHEN OTHER
+                 PERFORM 6000-INVALID-TRAN-PARA
+           END-EVALUATE
+           PERFORM 1500-READ-PARA.
+       3000-ADD-PARA.
+           MOVE T-EMP-ID   TO M-EMP-ID
+           MOVE T-EMP-NAME TO M-EMP-NAME
+           MOVE T-EMP-LOC  TO M-EMP-LOC
+           MOVE T-EMP-DOB  TO M-EMP-DOB
+           MOVE T-EMP-TECH TO M-EMP-TECH
+           MOVE T-EMP-DEPT TO M-EMP-DEPT
+           MOVE T-EMP-EARN TO M-EMP-EARN
+           MOVE T-EMP-DEDN TO M-EMP-DEDN
+           WRITE MASTER-RECORD
+              INVALID KEY
+                 ADD 1 TO WS-ERR-COUNT
+                 MOVE 'ADD'     TO WS-AUD-ACTION
+                 MOVE 'REJECTED - DUPLICATE EMP-ID' TO WS-AUD-RESULT
+              NOT INVALID KEY
+                 IF WS-MST-STAT = '00'
+                    ADD 1 TO WS-ADD-COUNT
+                    MOVE 'ADD'     TO WS-AUD-ACTION
+                    MOVE 'ADDED TO MASTER' TO WS-AUD-RESULT
+                 ELSE
+                    ADD 1 TO WS-ERR-COUNT
+                    MOVE 'ADD'     TO WS-AUD-ACTION
+                    MOVE 'REJECTED - I/O ERROR' TO WS-AUD-RESULT
+                    MOVE 'EMPLOYEE-MASTER' TO WS-ABEND-FILE
+                    MOVE WS-MST-STAT       TO WS-ABEND-STAT
+                    PERFORM 9900-CHECK-STATUS-PARA
+                 END-IF
+           END-WRITE.
+           PERFORM 7000-WRITE-AUDIT-PARA.
+       4000-CHANGE-PARA.
+           MOVE T-EMP-ID TO M-EMP-ID
+           READ EMPLOYEE-MASTER
+              INVALID KEY
+                 ADD 1 TO WS-ERR-COUNT
+                 MOVE 'CHANGE'  TO WS-AUD-ACTION
+                 MOVE 'REJECTED - EMP-ID NOT FOUND' TO WS-AUD-RESULT
+              NOT INVALID KEY
+                 MOVE T-EMP-NAME TO M-EMP-NAME
+                 MOVE T-EMP-LOC  TO M-EMP-LOC
+                 MOVE T-EMP-DOB  TO M-EMP-DOB
+                 MOVE T-EMP-TECH TO M-EMP-TECH
+                 MOVE T-EMP-DEPT TO M-EMP-DEPT
+                 MOVE T-EMP-EARN TO M-EMP-EARN
+                 MOVE T-EMP-DEDN TO M-EMP-DEDN
+                 REWRITE MASTER-RECORD
+                    INVALID KEY
+                       ADD 1 TO WS-ERR-COUNT
+                       MOVE 'CHANGE' TO WS-AUD-ACTION
+                       MOVE 'REJECTED - REWRITE FAILED'
+                          TO WS-AUD-RESULT
+                    NOT INVALID KEY
+                       IF WS-MST-STAT = '00'
+                          ADD 1 TO WS-CHG-COUNT
+                          MOVE 'CHANGE' TO WS-AUD-ACTION
+                          MOVE 'MASTER RECORD UPDATED'
+                             TO WS-AUD-RESULT
+                       ELSE
+                          ADD 1 TO WS-ERR-COUNT
+                          MOVE 'CHANGE' TO WS-AUD-ACTION
+                          MOVE 'REJECTED - I/O ERROR'
+                             TO WS-AUD-RESULT
+                          MOVE 'EMPLOYEE-MASTER' TO WS-ABEND-FILE
+                          MOVE WS-MST-STAT       TO WS-ABEND-STAT
+                          PERFORM 9900-CHECK-STATUS-PARA
+                       END-IF
+                 END-REWRITE
+           END-READ.
+           PERFORM 7000-WRITE-AUDIT-PARA.
+       5000-DELETE-PARA.
+           MOVE T-EMP-ID TO M-EMP-ID
+           DELETE EMPLOYEE-MASTER RECORD
+              INVALID KEY
+                 ADD 1 TO WS-ERR-COUNT
+                 MOVE 'DELETE'  TO WS-AUD-ACTION
+                 MOVE 'REJECTED - EMP-ID NOT FOUND' TO WS-AUD-RESULT
+              NOT INVALID KEY
+                 IF WS-MST-STAT = '00'
+                    ADD 1 TO WS-DEL-COUNT
+                    MOVE 'DELETE'  TO WS-AUD-ACTION
+                    MOVE 'REMOVED FROM MASTER' TO WS-AUD-RESULT
+                 ELSE
+                    ADD 1 TO WS-ERR-COUNT
+                    MOVE 'DELETE'  TO WS-AUD-ACTION
+                    MOVE 'REJECTED - I/O ERROR' TO WS-AUD-RESULT
+                    MOVE 'EMPLOYEE-MASTER' TO WS-ABEND-FILE
+                    MOVE WS-MST-STAT       TO WS-ABEND-STAT
+                    PERFORM 9900-CHECK-STATUS-PARA
+                 END-IF
+           END-DELETE.
+           PERFORM 7000-WRITE-AUDIT-PARA.
+       6000-INVALID-TRAN-PARA.
+           MOVE T-EMP-ID  TO M-EMP-ID
+           ADD 1 TO WS-ERR-COUNT
+           MOVE 'UNKNOWN'  TO WS-AUD-ACTION
+           MOVE 'REJECTED - INVALID TRANSACTION CODE'
+              TO WS-AUD-RESULT
+           PERFORM 7000-WRITE-AUDIT-PARA.
+       7000-WRITE-AUDIT-PARA.
+           INITIALIZE WS-AUDIT-LINE
+           MOVE WS-FDATE     TO A-DATE
+           MOVE WS-FTIME     TO A-TIME
+           MOVE WS-AUD-ACTION TO A-ACTION
+           MOVE M-EMP-ID     TO A-EMP-ID
+           MOVE WS-AUD-RESULT TO A-RESULT
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LINE
+           MOVE 'AUDIT-FILE' TO WS-ABEND-FILE
+           MOVE WS-AUD-STAT  TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA.
+       9000-END-PARA.
+           DISPLAY 'EMPLOYEE MASTER MAINTENANCE RUN COMPLETE'
+           DISPLAY 'RECORDS ADDED    = ', WS-ADD-COUNT
+           DISPLAY 'RECORDS CHANGED  = ', WS-CHG-COUNT
+           DISPLAY 'RECORDS DELETED  = ', WS-DEL-COUNT
+           DISPLAY 'TRANSACTIONS REJECTED = ', WS-ERR-COUNT
+           CLOSE EMPLOYEE-MASTER, TRANSACTION-FILE, AUDIT-FILE.
+       9900-CHECK-STATUS-PARA.
+           IF WS-ABEND-STAT NOT = '00'
+              DISPLAY '*** I/O ERROR ON ' WS-ABEND-FILE
+                 ' STATUS=' WS-ABEND-STAT ' - JOB ABENDING ***'
+              CLOSE EMPLOYEE-MASTER
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
