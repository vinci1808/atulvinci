@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG16.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-EMP-FILE ASSIGN TO 'EMPFILE-SEQ.DAT'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS WS-OLD-STAT.
+           SELECT NEW-EMP-FILE ASSIGN TO 'EMPFILE.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS SEQUENTIAL
+              RECORD KEY   IS NEW-EMP-ID
+              FILE STATUS  IS WS-NEW-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-EMP-FILE
+           RECORD CONTAINS 53 CHARACTERS
+           RECORDING MODE IS F.
+       01  OLD-EMP-RECORD.
+           03  OLD-EMP-ID       PIC X(05).
+           03  OLD-EMP-NAME     PIC X(15).
+           03  OLD-EMP-LOC      PIC X(03).
+           03  OLD-EMP-DOB      PIC X(08).
+           03  OLD-EMP-TECH     PIC X(05).
+           03  OLD-EMP-DEPT     PIC X(03).
+           03  OLD-EMP-EARN     PIC 9(05)V99.
+           03  OLD-EMP-DEDN     PIC 9(05)V99.
+       FD  NEW-EMP-FILE
+           RECORD CONTAINS 53 CHARACTERS.
+       01  NEW-EMP-RECORD.
+           03  NEW-EMP-ID       PIC X(05).
+           03  NEW-EMP-NAME     PIC X(15).
+           03  NEW-EMP-LOC      PIC X(03).
+           03  NEW-EMP-DOB      PIC X(08).
+           03  NEW-EMP-TECH     PIC X(05).
+           03  NEW-EMP-DEPT     PIC X(03).
+           03  NEW-EMP-EARN     PIC 9(05)V99.
+           03  NEW-EMP-DEDN     PIC 9(05)V99.
+       WORKING-STORAGE SECTION.
+       01  WS-VARIABLES.
+           03  WS-OLD-STAT      PIC X(02) VALUE SPACES.
+           03  WS-NEW-STAT      PIC X(02) VALUE SPACES.
+           03  WS-FILE-FLAG     PIC X(01) VALUE 'N'.
+               88  END-OF-FILE            VALUE 'Y'.
+           03  WS-CONV-COUNT    PIC 9(07) VALUE ZERO.
+           03  WS-ABEND-FILE    PIC X(20) VALUE SPACES.
+           03  WS-ABEND-STAT    PIC X(02) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INIT-PARA.
+           PERFORM 2000-CONVERT-PARA UNTIL END-OF-FILE
+           PERFORM 9000-END-PARA
+           STOP RUN.
+       1000-INIT-PARA.
+           OPEN INPUT OLD-EMP-FILE
+           MOVE 'OLD-EMP-FILE' TO WS-ABEND-FILE
+           MOVE WS-OLD-STAT    TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA
+           OPEN OUTPUT NEW-EMP-FILE
+           MOVE 'NEW-EMP-FILE' TO WS-ABEND-FILE
+           MOVE WS-NEW-STAT    TO WS-ABEND-STAT
+           PERFORM 9900-CHECK-STATUS-PARA
+           PERFORM 1500-READ-PARA.
+       1500-READ-PARA.
+           READ OLD-EMP-FILE
+              AT END
+                 MOVE 'Y' TO WS-FILE-FLAG
+           END-READ.
+           IF NOT END-OF-FILE AND WS-OLD-STAT NOT = '00'
+              MOVE 'OLD-EMP-FILE' TO WS-ABEND-FILE
+              MOVE WS-OLD-STAT    TO WS-ABEND-STAT
+              PERFORM 9900-CHECK-STATUS-PARA
+           END-IF.
+       2000-CONVERT-PARA.
+           MOVE OLD-EMP-ID   TO NEW-EMP-ID
+           MOVE OLD-EMP-NAME TO NEW-EMP-NAME
+           MOVE OLD-EMP-LOC  TO NEW-EMP-LOC
+           MOVE OLD-EMP-DOB  TO NEW-EMP-DOB
+           MOVE OLD-EMP-TECH TO NEW-EMP-TECH
+           MOVE OLD-EMP-DEPT TO NEW-EMP-DEPT
+           MOVE OLD-EMP-EARN TO NEW-EMP-EARN
+           MOVE OLD-EMP-DEDN TO NEW-EMP-DEDN
+           WRITE NEW-EMP-RECORD
+              INVALID KEY
+                 DISPLAY '*** DUPLICATE EMP-ID ON CONVERT: '
+                    NEW-EMP-ID
+              NOT INVALID KEY
+                 ADD 1 TO WS-CONV-COUNT
+           END-WRITE.
+           PERFORM 1500-READ-PARA.
+       9000-END-PARA.
+           DISPLAY 'EMPFILE.DAT CONVERSION COMPLETE - '
+              WS-CONV-COUNT ' RECORDS WRITTEN'
+           CLOSE OLD-EMP-FILE, NEW-EMP-FILE.
+       9900-CHECK-STATUS-PARA.
+           IF WS-ABEND-STAT NOT = '00'
+              DISPLAY '*** I/O ERROR ON ' WS-ABEND-FILE
+                 ' STATUS=' WS-ABEND-STAT ' - JOB ABENDING ***'
+              CLOSE OLD-EMP-FILE, NEW-EMP-FILE
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
